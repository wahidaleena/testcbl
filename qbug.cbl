@@ -1,32 +1,323 @@
- IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.          QBUG.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CICS-FIELDS.
+           05  Q-ID                PIC X(8)  VALUE 'QBUGQ01'.
+           05  Q-NUM               PIC S9(4) COMP VALUE +1.
+           05  Q-LENGTH            PIC S9(4) COMP VALUE +0.
+           COPY QBUGREC.
+
+       01  WS-SEED-RECORD.
+           05  SEED-KEY            PIC X(8)  VALUE 'QBUGHDR'.
+           05  SEED-REC-TYPE       PIC X(2)  VALUE 'HD'.
+           05  SEED-BUSINESS-DATA  PIC X(190) VALUE SPACES.
+
+       01  WS-OVERFLOW-FIELDS.
+           05  OVF-TDQ-ID          PIC X(8)  VALUE 'QBUGOVF'.
+           05  OVF-RECORD.
+      *        Display numeric, not COMP - this record lands in an
+      *        ops-recoverable QSAM dataset and needs to be readable
+      *        by a human, not just by a program.
+               10  OVF-Q-ID        PIC X(8).
+               10  OVF-Q-NUM       PIC 9(4).
+               10  OVF-Q-LENGTH    PIC 9(4).
+
+       01  WS-DRAIN-FIELDS.
+           05  WS-MORE-ITEMS-SW    PIC X(1)  VALUE 'Y'.
+               88  WS-MORE-ITEMS             VALUE 'Y'.
+               88  WS-NO-MORE-ITEMS          VALUE 'N'.
+           05  WS-JUST-SEEDED-SW   PIC X(1)  VALUE 'N'.
+               88  WS-JUST-SEEDED            VALUE 'Y'.
+               88  WS-NOT-JUST-SEEDED        VALUE 'N'.
+
+       01  WS-AUDIT-FIELDS.
+           05  AUDIT-Q-ID          PIC X(8)  VALUE 'QBUGAUDT'.
+           05  WS-ABS-TIME         PIC S9(15) COMP-3.
+           05  AUDIT-RECORD.
+               10  AUDIT-QUEUE-NAME    PIC X(8).
+               10  AUDIT-ITEM-NUM      PIC S9(4) COMP.
+               10  AUDIT-ITEM-LENGTH   PIC S9(4) COMP.
+               10  AUDIT-DATE          PIC X(8).
+               10  AUDIT-TIME          PIC X(6).
+
+       01  WS-RESTART-FIELDS.
+           05  RESTART-FILE-ID     PIC X(8)  VALUE 'QBUGRST'.
+           05  RESTART-RECORD.
+               10  RESTART-Q-ID        PIC X(8).
+               10  RESTART-LAST-NUM    PIC S9(4) COMP.
+
+       01  WS-PERSIST-FIELDS.
+           05  PERSIST-FILE-ID     PIC X(8)  VALUE 'QBUGVSM'.
+           05  PERSIST-RECORD.
+               10  PERSIST-KEY.
+                   15  PERSIST-KEY-Q-ID    PIC X(8).
+                   15  PERSIST-KEY-Q-NUM   PIC 9(4).
+               10  PERSIST-DATA        PIC X(200).
+
+       01  WS-DEPTH-FIELDS.
+           05  WS-QUEUE-DEPTH      PIC S9(8) COMP VALUE 0.
+           05  WS-QUEUE-THRESHOLD  PIC S9(8) COMP VALUE +50.
+           05  ALERT-TDQ-ID        PIC X(4)  VALUE 'CSMT'.
+           05  ALERT-MESSAGE.
+               10  FILLER          PIC X(16) VALUE 'QBUG QDEPTH HIGH'.
+               10  FILLER          PIC X(1)  VALUE SPACE.
+               10  ALERT-QUEUE-NAME PIC X(8).
+               10  FILLER          PIC X(1)  VALUE SPACE.
+               10  ALERT-DEPTH     PIC ZZZZZZZ9.
+
+       01  WS-CONFIG-FIELDS.
+      *    Lets ops tune the alert threshold by WRITEQ'ing a new value
+      *    to QBUGCFG - no recompile needed. WS-QUEUE-THRESHOLD above
+      *    keeps its compiled-in default when the config queue has
+      *    not been set up.
+           05  CONFIG-Q-ID         PIC X(8)  VALUE 'QBUGCFG'.
+           05  CONFIG-LENGTH       PIC S9(4) COMP VALUE +0.
+           05  CONFIG-RECORD.
+               10  CONFIG-THRESHOLD    PIC 9(8).
+
        PROCEDURE DIVISION.
 
        Z-500-READ-Q.
-            PERFORM Z-510-GET-Q.
-      
+            PERFORM Z-505-INIT-RESTART THRU Z-507-RESTART-DONE.
+            PERFORM Z-502-CHECK-DEPTH THRU Z-504-DEPTH-DONE.
+            SET WS-MORE-ITEMS TO TRUE.
+            PERFORM Z-510-GET-Q THRU Z-330-RESET-HANDLE
+                UNTIL WS-NO-MORE-ITEMS.
+            EXEC CICS RETURN END-EXEC.
+
+       Z-505-INIT-RESTART.
+      *    Pick up where the last run left off instead of re-reading
+      *    the whole queue after a mid-drain abend.
+            EXEC CICS HANDLE CONDITION
+                NOTFND (Z-506-NEW-RESTART)
+            END-EXEC.
+            MOVE Q-ID TO RESTART-Q-ID.
+            EXEC CICS READ
+                FILE      (RESTART-FILE-ID)
+                INTO      (RESTART-RECORD)
+                RIDFLD    (Q-ID)
+                KEYLENGTH (8)
+            END-EXEC.
+            GO TO Z-507-RESTART-DONE.
+
+       Z-506-NEW-RESTART.
+      *    No restart record for this queue yet - this is its first
+      *    run, so start it at item 1.
+            MOVE Q-ID TO RESTART-Q-ID.
+            MOVE 0    TO RESTART-LAST-NUM.
+            EXEC CICS WRITE
+                FILE      (RESTART-FILE-ID)
+                FROM      (RESTART-RECORD)
+                RIDFLD    (Q-ID)
+                KEYLENGTH (8)
+            END-EXEC.
+
+       Z-507-RESTART-DONE.
+            EXEC CICS HANDLE CONDITION NOTFND END-EXEC.
+            COMPUTE Q-NUM = RESTART-LAST-NUM + 1.
+
+       Z-501-LOAD-THRESHOLD.
+      *    Read the current threshold off QBUGCFG item 1. Leaves
+      *    WS-QUEUE-THRESHOLD at its compiled-in default if the
+      *    config queue hasn't been primed yet.
+            EXEC CICS HANDLE CONDITION
+                QIDERR  (Z-501-THRESHOLD-DONE)
+                ITEMERR (Z-501-THRESHOLD-DONE)
+                LENGERR (Z-501-THRESHOLD-DONE)
+            END-EXEC.
+            MOVE LENGTH OF CONFIG-RECORD TO CONFIG-LENGTH.
+            EXEC CICS READQ
+                TS QUEUE (CONFIG-Q-ID)
+                INTO     (CONFIG-RECORD)
+                LENGTH   (CONFIG-LENGTH)
+                ITEM     (1)
+            END-EXEC.
+            MOVE CONFIG-THRESHOLD TO WS-QUEUE-THRESHOLD.
+
+       Z-501-THRESHOLD-DONE.
+            EXEC CICS HANDLE CONDITION QIDERR ITEMERR LENGERR END-EXEC.
+
+       Z-502-CHECK-DEPTH.
+      *    Catch a stuck feeder before it hits LENGERR territory -
+      *    compare how many items are waiting against a threshold
+      *    and page/console-alert operations if it is backing up.
+            PERFORM Z-501-LOAD-THRESHOLD THRU Z-501-THRESHOLD-DONE.
+            EXEC CICS HANDLE CONDITION
+                QIDERR (Z-504-NO-DEPTH)
+            END-EXEC.
+            EXEC CICS INQUIRE TSQUEUE
+                QUEUE    (Q-ID)
+                NUMITEMS (WS-QUEUE-DEPTH)
+            END-EXEC.
+      *    NUMITEMS is the lifetime count of everything ever WRITEQ'd
+      *    to the queue (READQ TS is non-destructive), not the unread
+      *    backlog - back out what Z-505-INIT-RESTART already loaded
+      *    as having been read so the alert reflects what is actually
+      *    waiting. A rebuild in QBUGMNT can reset NUMITEMS below the
+      *    checkpoint, so floor the result at zero.
+            COMPUTE WS-QUEUE-DEPTH = WS-QUEUE-DEPTH - RESTART-LAST-NUM.
+            IF WS-QUEUE-DEPTH < 0
+                MOVE 0 TO WS-QUEUE-DEPTH
+            END-IF.
+            IF WS-QUEUE-DEPTH > WS-QUEUE-THRESHOLD
+                PERFORM Z-503-WRITE-ALERT
+            END-IF.
+            GO TO Z-504-DEPTH-DONE.
+
+       Z-503-WRITE-ALERT.
+            MOVE Q-ID           TO ALERT-QUEUE-NAME.
+            MOVE WS-QUEUE-DEPTH TO ALERT-DEPTH.
+            EXEC CICS WRITEQ
+                TD QUEUE (ALERT-TDQ-ID)
+                FROM     (ALERT-MESSAGE)
+                LENGTH   (LENGTH OF ALERT-MESSAGE)
+            END-EXEC.
+
+       Z-504-NO-DEPTH.
+      *    Queue does not exist yet - nothing to be backed up. Reached
+      *    either by falling through Z-503 (no alert needed) or by a
+      *    QIDERR jump from the INQUIRE TSQUEUE above.
+            MOVE 0 TO WS-QUEUE-DEPTH.
+
+       Z-504-DEPTH-DONE.
+            EXEC CICS HANDLE CONDITION QIDERR END-EXEC.
+
        Z-510-GET-Q.
             EXEC CICS HANDLE CONDITION
-                LENGERR  (Z-330-RESET-HANDLE)
+                LENGERR  (Z-325-LENGERR-OVERFLOW)
                 QIDERR   (Z-320-CREATE-Q)
+                ITEMERR  (Z-340-ITEMERR-END)
             END-EXEC.
-      
+
+            MOVE LENGTH OF Q TO Q-LENGTH.
             EXEC CICS READQ
                 TS QUEUE (Q-ID)
                 INTO     (Q)
                 LENGTH   (Q-LENGTH)
                 ITEM     (Q-NUM)
             END-EXEC.
-      
+
+      *    A header/control record (the seed item written by
+      *    Z-320-CREATE-Q) isn't business data - checkpoint past it
+      *    but keep it out of the audit trail and the permanent
+      *    history, which should only ever hold real items.
+            IF Q-TYPE-HEADER
+                PERFORM Z-519-UPDATE-RESTART
+            ELSE
+                PERFORM Z-516-WRITE-AUDIT
+                PERFORM Z-517-PERSIST-ITEM THRU Z-517-PERSIST-DONE
+                PERFORM Z-519-UPDATE-RESTART
+            END-IF.
+
             GO TO Z-330-RESET-HANDLE.
-      
+
+       Z-516-WRITE-AUDIT.
+      *    Log every successful read to the audit TS queue so ops can
+      *    reconcile items queued against items read at end of day.
+            EXEC CICS ASKTIME
+                ABSTIME (WS-ABS-TIME)
+            END-EXEC.
+            EXEC CICS FORMATTIME
+                ABSTIME (WS-ABS-TIME)
+                YYYYMMDD (AUDIT-DATE)
+                TIME     (AUDIT-TIME)
+            END-EXEC.
+            MOVE Q-ID     TO AUDIT-QUEUE-NAME.
+            MOVE Q-NUM    TO AUDIT-ITEM-NUM.
+            MOVE Q-LENGTH TO AUDIT-ITEM-LENGTH.
+            EXEC CICS WRITEQ
+                TS QUEUE (AUDIT-Q-ID)
+                FROM     (AUDIT-RECORD)
+                LENGTH   (LENGTH OF AUDIT-RECORD)
+            END-EXEC.
+
+       Z-517-PERSIST-ITEM.
+      *    Write the item to a permanent VSAM KSDS keyed by Q-ID +
+      *    Q-NUM so the business data survives past the transient
+      *    queue for downstream reporting. A DUPREC just means a
+      *    restart re-persisted an item already on file - harmless.
+            EXEC CICS HANDLE CONDITION
+                DUPREC (Z-517-PERSIST-DONE)
+            END-EXEC.
+            MOVE Q-ID  TO PERSIST-KEY-Q-ID.
+            MOVE Q-NUM TO PERSIST-KEY-Q-NUM.
+            MOVE Q     TO PERSIST-DATA.
+            EXEC CICS WRITE
+                FILE      (PERSIST-FILE-ID)
+                FROM      (PERSIST-RECORD)
+                RIDFLD    (PERSIST-KEY)
+                KEYLENGTH (12)
+            END-EXEC.
+
+       Z-517-PERSIST-DONE.
+            EXEC CICS HANDLE CONDITION DUPREC END-EXEC.
+
+       Z-519-UPDATE-RESTART.
+      *    Checkpoint the last item successfully processed so a
+      *    restart after an abend resumes here instead of at item 1.
+            EXEC CICS READ
+                FILE      (RESTART-FILE-ID)
+                INTO      (RESTART-RECORD)
+                RIDFLD    (Q-ID)
+                KEYLENGTH (8)
+                UPDATE
+            END-EXEC.
+            MOVE Q-NUM TO RESTART-LAST-NUM.
+            EXEC CICS REWRITE
+                FILE (RESTART-FILE-ID)
+                FROM (RESTART-RECORD)
+            END-EXEC.
+
        Z-320-CREATE-Q.
-            CONTINUE.
-      
+      *    Queue does not exist yet - prime it with a known seed/
+      *    control item so the next READQ on Q-ID finds real data
+      *    instead of repeating QIDERR every time. WS-JUST-SEEDED
+      *    tells Z-330-RESET-HANDLE to retry this same Q-NUM next
+      *    time round instead of skipping past the item just written.
+            EXEC CICS WRITEQ
+                TS QUEUE (Q-ID)
+                FROM     (WS-SEED-RECORD)
+                LENGTH   (LENGTH OF WS-SEED-RECORD)
+                ITEM     (Q-NUM)
+            END-EXEC.
+            SET WS-JUST-SEEDED TO TRUE.
+
+            GO TO Z-330-RESET-HANDLE.
+
+       Z-325-LENGERR-OVERFLOW.
+      *    Item was bigger than Q-LENGTH and got truncated - capture
+      *    what we know about it to the overflow QSAM file (routed
+      *    through an extrapartition TDQ) so ops can recover it
+      *    instead of it just vanishing.
+            MOVE Q-ID     TO OVF-Q-ID.
+            MOVE Q-NUM    TO OVF-Q-NUM.
+            MOVE Q-LENGTH TO OVF-Q-LENGTH.
+            EXEC CICS WRITEQ
+                TD QUEUE (OVF-TDQ-ID)
+                FROM     (OVF-RECORD)
+                LENGTH   (LENGTH OF OVF-RECORD)
+            END-EXEC.
+            PERFORM Z-519-UPDATE-RESTART.
+
+            GO TO Z-330-RESET-HANDLE.
+
+       Z-340-ITEMERR-END.
+      *    No item at this Q-NUM - the queue is drained, stop looping.
+            SET WS-NO-MORE-ITEMS TO TRUE.
+
        Z-330-RESET-HANDLE.
              EXEC CICS
                  HANDLE CONDITION LENGERR
                                   QIDERR
+                                  ITEMERR
              END-EXEC.
+             IF WS-MORE-ITEMS
+                 IF WS-JUST-SEEDED
+                     SET WS-NOT-JUST-SEEDED TO TRUE
+                 ELSE
+                     ADD 1 TO Q-NUM
+                 END-IF
+             END-IF.
        Z-500-Q-RETURN.
              EXIT.
