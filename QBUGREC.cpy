@@ -0,0 +1,13 @@
+      *================================================================
+      *    QBUGREC - record layout for the business item read off /
+      *    written to Q-ID. Used as the READQ INTO / WRITEQ FROM
+      *    target everywhere Q is referenced, so callers can finally
+      *    validate individual fields and branch by record type
+      *    instead of guessing at offsets into a flat buffer.
+      *================================================================
+       05  Q.
+           10  Q-KEY                   PIC X(8).
+           10  Q-REC-TYPE              PIC X(2).
+               88  Q-TYPE-HEADER                VALUE 'HD'.
+               88  Q-TYPE-DETAIL                VALUE 'DT'.
+           10  Q-BUSINESS-DATA         PIC X(190).
