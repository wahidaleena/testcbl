@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.          QBUGRPT.
+      *    End-of-day companion to QBUG. TS queues vanish on a region
+      *    recycle, so this drains everything still sitting in the
+      *    queues QBUG services and writes a formatted sequential
+      *    report (via an extrapartition TDQ) so ops has a paper
+      *    trail of what was in-flight at cutover. Runs as a CICS
+      *    transaction, started at end of day, because TS queues are
+      *    only reachable from inside CICS - not from true batch JCL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CICS-FIELDS.
+           05  Q-ID                PIC X(8).
+           05  Q-NUM               PIC S9(4) COMP VALUE +1.
+           05  Q-LENGTH            PIC S9(4) COMP VALUE +0.
+           COPY QBUGREC.
+
+       01  WS-QUEUE-TABLE-VALUES     PIC X(16) VALUE 'QBUGQ01 QBUGAUDT'.
+       01  WS-QUEUE-TABLE REDEFINES WS-QUEUE-TABLE-VALUES.
+           05  WS-QUEUE-VALUE  PIC X(8) OCCURS 2 TIMES
+                               INDEXED BY WS-QUEUE-IDX.
+
+       01  WS-DRAIN-FIELDS.
+           05  WS-MORE-ITEMS-SW    PIC X(1)  VALUE 'Y'.
+               88  WS-MORE-ITEMS             VALUE 'Y'.
+               88  WS-NO-MORE-ITEMS          VALUE 'N'.
+
+       01  WS-REPORT-FIELDS.
+           05  REPORT-TDQ-ID       PIC X(8)  VALUE 'QBUGRPO'.
+           05  WS-ITEM-COUNT       PIC S9(4) COMP VALUE 0.
+           05  REPORT-LINE.
+               10  RL-QUEUE-NAME       PIC X(8).
+               10  FILLER              PIC X(1)  VALUE SPACE.
+               10  RL-ITEM-NUM         PIC ZZZ9.
+               10  FILLER              PIC X(1)  VALUE SPACE.
+               10  RL-ITEM-LENGTH      PIC ZZZ9.
+               10  FILLER              PIC X(1)  VALUE SPACE.
+               10  RL-ITEM-DATA        PIC X(80).
+           05  REPORT-HEADING.
+               10  FILLER PIC X(8)  VALUE 'QUEUE-ID'.
+               10  FILLER PIC X(1)  VALUE SPACE.
+               10  FILLER PIC X(4)  VALUE 'ITEM'.
+               10  FILLER PIC X(1)  VALUE SPACE.
+               10  FILLER PIC X(4)  VALUE 'LEN '.
+               10  FILLER PIC X(1)  VALUE SPACE.
+               10  FILLER PIC X(80) VALUE 'DATA'.
+           05  REPORT-TRAILER.
+               10  FILLER          PIC X(12) VALUE 'TOTAL ITEMS:'.
+               10  FILLER          PIC X(1)  VALUE SPACE.
+               10  RT-ITEM-COUNT   PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+       Z-600-RUN-REPORT.
+            EXEC CICS WRITEQ
+                TD QUEUE (REPORT-TDQ-ID)
+                FROM     (REPORT-HEADING)
+                LENGTH   (LENGTH OF REPORT-HEADING)
+            END-EXEC.
+            PERFORM Z-605-DUMP-ONE-QUEUE
+                VARYING WS-QUEUE-IDX FROM 1 BY 1
+                UNTIL WS-QUEUE-IDX > 2.
+            MOVE WS-ITEM-COUNT TO RT-ITEM-COUNT.
+            EXEC CICS WRITEQ
+                TD QUEUE (REPORT-TDQ-ID)
+                FROM     (REPORT-TRAILER)
+                LENGTH   (LENGTH OF REPORT-TRAILER)
+            END-EXEC.
+            EXEC CICS RETURN END-EXEC.
+
+       Z-605-DUMP-ONE-QUEUE.
+            MOVE WS-QUEUE-VALUE (WS-QUEUE-IDX) TO Q-ID.
+            MOVE 1 TO Q-NUM.
+            SET WS-MORE-ITEMS TO TRUE.
+            PERFORM Z-610-GET-Q THRU Z-630-RESET-HANDLE
+                UNTIL WS-NO-MORE-ITEMS.
+
+       Z-610-GET-Q.
+            EXEC CICS HANDLE CONDITION
+                LENGERR  (Z-615-OVERSIZED-ITEM)
+                QIDERR   (Z-625-END-OF-QUEUE)
+                ITEMERR  (Z-625-END-OF-QUEUE)
+            END-EXEC.
+
+            MOVE SPACES TO Q.
+            MOVE LENGTH OF Q TO Q-LENGTH.
+            EXEC CICS READQ
+                TS QUEUE (Q-ID)
+                INTO     (Q)
+                LENGTH   (Q-LENGTH)
+                ITEM     (Q-NUM)
+            END-EXEC.
+
+            PERFORM Z-620-WRITE-REPORT-LINE.
+
+            GO TO Z-630-RESET-HANDLE.
+
+       Z-615-OVERSIZED-ITEM.
+      *    Item is bigger than the Q record buffer and got truncated -
+      *    report what fits rather than losing the line, then carry
+      *    on draining the rest of the queue.
+            PERFORM Z-620-WRITE-REPORT-LINE.
+
+            GO TO Z-630-RESET-HANDLE.
+
+       Z-620-WRITE-REPORT-LINE.
+            ADD 1 TO WS-ITEM-COUNT.
+            MOVE Q-ID             TO RL-QUEUE-NAME.
+            MOVE Q-NUM             TO RL-ITEM-NUM.
+            MOVE Q-LENGTH          TO RL-ITEM-LENGTH.
+            MOVE Q (1:80)          TO RL-ITEM-DATA.
+            EXEC CICS WRITEQ
+                TD QUEUE (REPORT-TDQ-ID)
+                FROM     (REPORT-LINE)
+                LENGTH   (LENGTH OF REPORT-LINE)
+            END-EXEC.
+
+       Z-625-END-OF-QUEUE.
+      *    Queue was never primed (QIDERR) or is fully drained
+      *    (ITEMERR) - either way there is nothing left to report.
+            SET WS-NO-MORE-ITEMS TO TRUE.
+
+       Z-630-RESET-HANDLE.
+            EXEC CICS
+                HANDLE CONDITION LENGERR
+                                 QIDERR
+                                 ITEMERR
+            END-EXEC.
+            IF WS-MORE-ITEMS
+                ADD 1 TO Q-NUM
+            END-IF.
+       Z-600-RPT-RETURN.
+            EXIT.
