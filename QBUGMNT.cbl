@@ -0,0 +1,352 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.          QBUGMNT.
+      *    Online maintenance transaction for Q-ID. Lets an operator
+      *    browse a single item by Q-NUM, purge a poison item, or
+      *    re-sequence one, without flushing the whole queue by hand.
+      *    NOTE: CICS TS queues have no per-item DELETEQ - the only
+      *    way to remove or reorder one item is to drain the queue to
+      *    a work table, make the change in the table, DELETEQ the
+      *    whole queue, and re-WRITEQ what is left back in order. That
+      *    rebuild is what Z-770-REBUILD-QUEUE does for both purge and
+      *    re-sequence requests below.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CICS-FIELDS.
+           05  Q-ID                PIC X(8)  VALUE 'QBUGQ01'.
+           05  Q-NUM               PIC S9(4) COMP VALUE +1.
+           05  Q-LENGTH            PIC S9(4) COMP VALUE +0.
+           COPY QBUGREC.
+
+       01  WS-MNT-INPUT.
+           05  MNT-ACTION          PIC X(1).
+               88  MNT-BROWSE               VALUE 'B'.
+               88  MNT-PURGE                VALUE 'P'.
+               88  MNT-RESEQUENCE           VALUE 'R'.
+           05  MNT-Q-NUM           PIC 9(4).
+           05  MNT-NEW-NUM         PIC 9(4).
+
+       01  MNT-RECEIVE-LENGTH      PIC S9(4) COMP.
+
+       01  WS-MNT-OUTPUT           PIC X(80).
+
+       01  WS-REBUILD-TABLE.
+           05  WS-REBUILD-COUNT    PIC S9(4) COMP VALUE 0.
+           05  WS-REBUILD-OVERFLOW-SW PIC X(1) VALUE 'N'.
+               88  WS-REBUILD-OVERFLOWED     VALUE 'Y'.
+               88  WS-REBUILD-NOT-OVERFLOWED VALUE 'N'.
+           05  WS-REBUILD-ENTRY    OCCURS 500 TIMES
+                                    INDEXED BY WS-REBUILD-IDX.
+               10  WS-REBUILD-ITEM PIC X(200).
+
+       01  WS-WORK-FIELDS.
+           05  WS-REMOVE-NUM       PIC S9(4) COMP.
+           05  WS-TARGET-NUM       PIC S9(4) COMP.
+           05  WS-SAVED-ITEM       PIC X(200).
+           05  WS-FROM-IDX         PIC S9(4) COMP.
+           05  WS-TO-IDX           PIC S9(4) COMP.
+           05  WS-RANGE-OK-SW      PIC X(1).
+               88  WS-RANGE-OK               VALUE 'Y'.
+               88  WS-RANGE-BAD              VALUE 'N'.
+
+       01  WS-RESTART-FIELDS.
+      *    The rebuild in Z-770-REBUILD-QUEUE renumbers the queue from
+      *    1 - any item at or before qbug.cbl's last-read checkpoint
+      *    must not move, or the checkpoint and the QBUGVSM/QBUGAUDT
+      *    history already written under the old numbers go stale.
+           05  RESTART-FILE-ID     PIC X(8)  VALUE 'QBUGRST'.
+           05  RESTART-RECORD.
+               10  RESTART-Q-ID        PIC X(8).
+               10  RESTART-LAST-NUM    PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+
+       Z-700-MAINTAIN.
+            MOVE LENGTH OF WS-MNT-INPUT TO MNT-RECEIVE-LENGTH.
+            EXEC CICS RECEIVE
+                INTO   (WS-MNT-INPUT)
+                LENGTH (MNT-RECEIVE-LENGTH)
+            END-EXEC.
+
+            EVALUATE TRUE
+                WHEN MNT-BROWSE
+                    PERFORM Z-710-BROWSE-ITEM THRU Z-719-BROWSE-DONE
+                WHEN MNT-PURGE
+                    PERFORM Z-720-PURGE-ITEM THRU Z-729-PURGE-DONE
+                WHEN MNT-RESEQUENCE
+                    PERFORM Z-730-RESEQUENCE-ITEM THRU Z-739-RESEQ-DONE
+                WHEN OTHER
+                    MOVE 'INVALID ACTION - USE B, P OR R'
+                        TO WS-MNT-OUTPUT
+                    EXEC CICS SEND TEXT
+                        FROM   (WS-MNT-OUTPUT)
+                        LENGTH (LENGTH OF WS-MNT-OUTPUT)
+                    END-EXEC
+            END-EVALUATE.
+
+            EXEC CICS RETURN END-EXEC.
+
+       Z-710-BROWSE-ITEM.
+            MOVE MNT-Q-NUM TO Q-NUM.
+            EXEC CICS HANDLE CONDITION
+                ITEMERR (Z-715-ITEM-NOT-FOUND)
+                QIDERR  (Z-715-ITEM-NOT-FOUND)
+                LENGERR (Z-716-ITEM-OVERSIZED)
+            END-EXEC.
+            MOVE LENGTH OF Q TO Q-LENGTH.
+            EXEC CICS READQ
+                TS QUEUE (Q-ID)
+                INTO     (Q)
+                LENGTH   (Q-LENGTH)
+                ITEM     (Q-NUM)
+            END-EXEC.
+            EXEC CICS SEND TEXT
+                FROM   (Q)
+                LENGTH (Q-LENGTH)
+            END-EXEC.
+            GO TO Z-719-BROWSE-DONE.
+
+       Z-715-ITEM-NOT-FOUND.
+            MOVE 'ITEM NOT FOUND' TO WS-MNT-OUTPUT.
+            EXEC CICS SEND TEXT
+                FROM   (WS-MNT-OUTPUT)
+                LENGTH (LENGTH OF WS-MNT-OUTPUT)
+            END-EXEC.
+            GO TO Z-719-BROWSE-DONE.
+
+       Z-716-ITEM-OVERSIZED.
+      *    Item is larger than the Q record buffer - what came back
+      *    in Q is truncated, so say so instead of sending it as-is.
+            MOVE 'ITEM TOO LARGE TO BROWSE' TO WS-MNT-OUTPUT.
+            EXEC CICS SEND TEXT
+                FROM   (WS-MNT-OUTPUT)
+                LENGTH (LENGTH OF WS-MNT-OUTPUT)
+            END-EXEC.
+
+       Z-719-BROWSE-DONE.
+            EXEC CICS HANDLE CONDITION
+                ITEMERR
+                QIDERR
+                LENGERR
+            END-EXEC.
+
+       Z-720-PURGE-ITEM.
+            PERFORM Z-740-LOAD-CHECKPOINT THRU Z-749-CHECKPOINT-DONE.
+            IF MNT-Q-NUM <= RESTART-LAST-NUM
+                MOVE 'ITEM ALREADY READ BY QBUG - CANNOT PURGE'
+                    TO WS-MNT-OUTPUT
+                EXEC CICS SEND TEXT
+                    FROM   (WS-MNT-OUTPUT)
+                    LENGTH (LENGTH OF WS-MNT-OUTPUT)
+                END-EXEC
+                GO TO Z-729-PURGE-DONE
+            END-IF.
+            PERFORM Z-750-DRAIN-TO-TABLE THRU Z-759-DRAIN-DONE.
+            IF WS-REBUILD-OVERFLOWED
+                MOVE 'QUEUE TOO LARGE TO PURGE - NOT CHANGED'
+                    TO WS-MNT-OUTPUT
+                EXEC CICS SEND TEXT
+                    FROM   (WS-MNT-OUTPUT)
+                    LENGTH (LENGTH OF WS-MNT-OUTPUT)
+                END-EXEC
+                GO TO Z-729-PURGE-DONE
+            END-IF.
+            MOVE MNT-Q-NUM TO WS-REMOVE-NUM.
+            PERFORM Z-760-REMOVE-FROM-TABLE.
+            IF WS-RANGE-BAD
+                MOVE 'ITEM NUMBER OUT OF RANGE - NOT CHANGED'
+                    TO WS-MNT-OUTPUT
+                EXEC CICS SEND TEXT
+                    FROM   (WS-MNT-OUTPUT)
+                    LENGTH (LENGTH OF WS-MNT-OUTPUT)
+                END-EXEC
+                GO TO Z-729-PURGE-DONE
+            END-IF.
+            PERFORM Z-770-REBUILD-QUEUE THRU Z-772-SKIP-DELETE.
+            MOVE 'ITEM PURGED' TO WS-MNT-OUTPUT.
+            EXEC CICS SEND TEXT
+                FROM   (WS-MNT-OUTPUT)
+                LENGTH (LENGTH OF WS-MNT-OUTPUT)
+            END-EXEC.
+
+       Z-729-PURGE-DONE.
+            EXIT.
+
+       Z-730-RESEQUENCE-ITEM.
+            PERFORM Z-740-LOAD-CHECKPOINT THRU Z-749-CHECKPOINT-DONE.
+            IF MNT-Q-NUM <= RESTART-LAST-NUM
+               OR MNT-NEW-NUM <= RESTART-LAST-NUM
+                MOVE 'ITEM ALREADY READ BY QBUG - CANNOT RESEQUENCE'
+                    TO WS-MNT-OUTPUT
+                EXEC CICS SEND TEXT
+                    FROM   (WS-MNT-OUTPUT)
+                    LENGTH (LENGTH OF WS-MNT-OUTPUT)
+                END-EXEC
+                GO TO Z-739-RESEQ-DONE
+            END-IF.
+            PERFORM Z-750-DRAIN-TO-TABLE THRU Z-759-DRAIN-DONE.
+            IF WS-REBUILD-OVERFLOWED
+                MOVE 'QUEUE TOO LARGE TO RESEQUENCE - NOT CHANGED'
+                    TO WS-MNT-OUTPUT
+                EXEC CICS SEND TEXT
+                    FROM   (WS-MNT-OUTPUT)
+                    LENGTH (LENGTH OF WS-MNT-OUTPUT)
+                END-EXEC
+                GO TO Z-739-RESEQ-DONE
+            END-IF.
+            MOVE MNT-Q-NUM   TO WS-REMOVE-NUM.
+            MOVE MNT-NEW-NUM TO WS-TARGET-NUM.
+            PERFORM Z-765-MOVE-IN-TABLE.
+            IF WS-RANGE-BAD
+                MOVE 'ITEM NUMBER OUT OF RANGE - NOT CHANGED'
+                    TO WS-MNT-OUTPUT
+                EXEC CICS SEND TEXT
+                    FROM   (WS-MNT-OUTPUT)
+                    LENGTH (LENGTH OF WS-MNT-OUTPUT)
+                END-EXEC
+                GO TO Z-739-RESEQ-DONE
+            END-IF.
+            PERFORM Z-770-REBUILD-QUEUE THRU Z-772-SKIP-DELETE.
+            MOVE 'ITEM RESEQUENCED' TO WS-MNT-OUTPUT.
+            EXEC CICS SEND TEXT
+                FROM   (WS-MNT-OUTPUT)
+                LENGTH (LENGTH OF WS-MNT-OUTPUT)
+            END-EXEC.
+
+       Z-739-RESEQ-DONE.
+            EXIT.
+
+       Z-740-LOAD-CHECKPOINT.
+      *    Pick up qbug.cbl's last-read item number for this Q-ID.
+      *    No restart record yet means qbug.cbl has never read this
+      *    queue, so nothing is off-limits.
+            MOVE Q-ID TO RESTART-Q-ID.
+            MOVE 0    TO RESTART-LAST-NUM.
+            EXEC CICS HANDLE CONDITION
+                NOTFND (Z-749-CHECKPOINT-DONE)
+            END-EXEC.
+            EXEC CICS READ
+                FILE      (RESTART-FILE-ID)
+                INTO      (RESTART-RECORD)
+                RIDFLD    (Q-ID)
+                KEYLENGTH (8)
+            END-EXEC.
+
+       Z-749-CHECKPOINT-DONE.
+            EXEC CICS HANDLE CONDITION NOTFND END-EXEC.
+
+       Z-750-DRAIN-TO-TABLE.
+      *    Pull every item currently on Q-ID into the work table so
+      *    the queue can be rebuilt without the poison item, or with
+      *    one item moved, in a single pass.
+            MOVE 0 TO WS-REBUILD-COUNT.
+            SET WS-REBUILD-NOT-OVERFLOWED TO TRUE.
+            MOVE 1 TO Q-NUM.
+            EXEC CICS HANDLE CONDITION
+                ITEMERR (Z-759-DRAIN-DONE)
+                QIDERR  (Z-759-DRAIN-DONE)
+                LENGERR (Z-752-DRAIN-OVERSIZED)
+            END-EXEC.
+
+       Z-751-DRAIN-NEXT.
+            MOVE LENGTH OF Q TO Q-LENGTH.
+            EXEC CICS READQ
+                TS QUEUE (Q-ID)
+                INTO     (Q)
+                LENGTH   (Q-LENGTH)
+                ITEM     (Q-NUM)
+            END-EXEC.
+            PERFORM Z-753-DRAIN-STORE.
+            GO TO Z-751-DRAIN-NEXT.
+
+       Z-752-DRAIN-OVERSIZED.
+      *    Item is bigger than the Q record buffer - keep the
+      *    truncated copy so the rest of the queue still rebuilds in
+      *    order, rather than losing the item or aborting the drain.
+            PERFORM Z-753-DRAIN-STORE.
+            GO TO Z-751-DRAIN-NEXT.
+
+       Z-753-DRAIN-STORE.
+      *    Once the work table is full, stop accepting further items
+      *    rather than indexing past OCCURS 500 - the items that
+      *    didn't fit stay on the queue undisturbed.
+            IF WS-REBUILD-COUNT < 500
+                ADD 1 TO WS-REBUILD-COUNT
+                SET WS-REBUILD-IDX TO WS-REBUILD-COUNT
+                MOVE Q TO WS-REBUILD-ITEM (WS-REBUILD-IDX)
+            ELSE
+                SET WS-REBUILD-OVERFLOWED TO TRUE
+            END-IF.
+            ADD 1 TO Q-NUM.
+
+       Z-759-DRAIN-DONE.
+            EXEC CICS HANDLE CONDITION
+                ITEMERR
+                QIDERR
+                LENGERR
+            END-EXEC.
+
+       Z-760-REMOVE-FROM-TABLE.
+      *    Drop the poison item and close the gap so the remaining
+      *    items stay contiguous when they are re-written.
+            IF WS-REMOVE-NUM > 0 AND WS-REMOVE-NUM <= WS-REBUILD-COUNT
+                SET WS-RANGE-OK TO TRUE
+                PERFORM VARYING WS-FROM-IDX
+                        FROM WS-REMOVE-NUM BY 1
+                        UNTIL WS-FROM-IDX >= WS-REBUILD-COUNT
+                    COMPUTE WS-TO-IDX = WS-FROM-IDX + 1
+                    MOVE WS-REBUILD-ITEM (WS-TO-IDX)
+                        TO WS-REBUILD-ITEM (WS-FROM-IDX)
+                END-PERFORM
+                SUBTRACT 1 FROM WS-REBUILD-COUNT
+            ELSE
+                SET WS-RANGE-BAD TO TRUE
+            END-IF.
+
+       Z-765-MOVE-IN-TABLE.
+      *    Pull the item out of its old slot and re-insert it at the
+      *    requested position, shifting the items in between.
+            IF WS-REMOVE-NUM > 0 AND WS-REMOVE-NUM <= WS-REBUILD-COUNT
+               AND WS-TARGET-NUM > 0
+               AND WS-TARGET-NUM <= WS-REBUILD-COUNT
+                SET WS-RANGE-OK TO TRUE
+                MOVE WS-REBUILD-ITEM (WS-REMOVE-NUM) TO WS-SAVED-ITEM
+                IF WS-TARGET-NUM < WS-REMOVE-NUM
+                    PERFORM VARYING WS-FROM-IDX
+                            FROM WS-REMOVE-NUM BY -1
+                            UNTIL WS-FROM-IDX <= WS-TARGET-NUM
+                        COMPUTE WS-TO-IDX = WS-FROM-IDX - 1
+                        MOVE WS-REBUILD-ITEM (WS-TO-IDX)
+                            TO WS-REBUILD-ITEM (WS-FROM-IDX)
+                    END-PERFORM
+                ELSE
+                    PERFORM VARYING WS-FROM-IDX
+                            FROM WS-REMOVE-NUM BY 1
+                            UNTIL WS-FROM-IDX >= WS-TARGET-NUM
+                        COMPUTE WS-TO-IDX = WS-FROM-IDX + 1
+                        MOVE WS-REBUILD-ITEM (WS-TO-IDX)
+                            TO WS-REBUILD-ITEM (WS-FROM-IDX)
+                    END-PERFORM
+                END-IF
+                MOVE WS-SAVED-ITEM TO WS-REBUILD-ITEM (WS-TARGET-NUM)
+            ELSE
+                SET WS-RANGE-BAD TO TRUE
+            END-IF.
+
+       Z-770-REBUILD-QUEUE.
+            EXEC CICS HANDLE CONDITION QIDERR (Z-772-SKIP-DELETE)
+            END-EXEC.
+            EXEC CICS DELETEQ
+                TS QUEUE (Q-ID)
+            END-EXEC.
+
+       Z-772-SKIP-DELETE.
+            EXEC CICS HANDLE CONDITION QIDERR END-EXEC.
+            PERFORM VARYING WS-REBUILD-IDX FROM 1 BY 1
+                    UNTIL WS-REBUILD-IDX > WS-REBUILD-COUNT
+                MOVE WS-REBUILD-ITEM (WS-REBUILD-IDX) TO Q
+                EXEC CICS WRITEQ
+                    TS QUEUE (Q-ID)
+                    FROM     (Q)
+                    LENGTH   (LENGTH OF Q)
+                END-EXEC
+            END-PERFORM.
